@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  EMPMAST.CPY
+      *  Registro del archivo maestro de empleados (empleados.txt).
+      *  Identifica a cada empleado por un ID numerico en lugar de
+      *  su nombre, para que dos empleados con el mismo nombre no
+      *  se confundan entre si.
+      *
+      *  Modificaciones:
+      *  09/08/2026 MC  Creacion del copybook.
+      *****************************************************************
+       01  REGISTRO-EMPLEADO.
+           05  EM-EMPLEADO-ID            PIC 9(06).
+           05  EM-NOMBRE-EMPLEADO        PIC X(50).
+           05  EM-DEPARTAMENTO           PIC X(30).
+           05  EM-FECHA-CONTRATACION     PIC X(10).
