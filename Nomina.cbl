@@ -1,148 +1,1026 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Nomina.
        AUTHOR. MARCOS CANUL.
+       INSTALLATION. DEPARTAMENTO DE NOMINA.
+       DATE-WRITTEN. 01/01/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  09/08/2026 MC  Opcion 2 del menu ahora procesa un lote de
+      *                 empleados, usando NUMERO-DE-EMPLEADOS para
+      *                 llevar la cuenta de cuantos se procesaron.
+      *  09/08/2026 MC  Opcion 3 del menu ahora consulta la nomina ya
+      *                 guardada de un empleado en nomina.txt.
+      *  09/08/2026 MC  El archivo de nomina ya no se trunca en cada
+      *                 corrida (OPEN EXTEND); se agrega la fecha del
+      *                 periodo de pago a cada registro.
+      *  09/08/2026 MC  Las deducciones se desglosan en ISR, IMSS y
+      *                 retiro en vez de un 15% plano.
+      *  09/08/2026 MC  Se agrega tiempo extra (1.5x) y tiempo doble
+      *                 (2x) sobre las horas base de 40 y 60.
+      *  09/08/2026 MC  Nuevo reporte de totales de control de nomina.
+      *  09/08/2026 MC  Nuevo archivo maestro de empleados (EMPMAST.CPY)
+      *                 para identificar empleados por ID en vez de
+      *                 nombre.
+      *  09/08/2026 MC  El lote de la opcion 2 guarda un checkpoint
+      *                 para poder reanudarse si la corrida se cae.
+      *  09/08/2026 MC  Se rechazan nombres duplicados dentro del mismo
+      *                 lote y se valida que bruto = neto + deducciones
+      *                 antes de grabar el registro.
+      *  09/08/2026 MC  El reporte de nomina ahora tambien exporta un
+      *                 renglon a nomina.csv y un recibo a recibo.txt.
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-NOMINA ASSIGN TO "nomina.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ARCHIVO-NOMINA.
+
+           SELECT EMPLEADO-MAESTRO ASSIGN TO "empleados.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMPLEADO-MAESTRO.
+
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT ARCHIVO-CSV ASSIGN TO "nomina.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+           SELECT ARCHIVO-RECIBO ASSIGN TO "recibo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECIBO.
+
        DATA DIVISION.
        FILE SECTION.
-       FD ARCHIVO-NOMINA.
-       01 REGISTRO-NOMINA.
-           05 RN-NOMBRE-EMPLEADO     PIC X(50).
-           05 RN-HORAS-TRABAJADAS    PIC 9(3)V99.
-           05 RN-SALARIO-POR-HORA    PIC 9(4)V99.
-           05 RN-SALARIO-BRUTO       PIC 9(7)V99.
-           05 RN-DEDUCCIONES         PIC 9(6)V99.
-           05 RN-SALARIO-NETO        PIC 9(7)V99.
+       FD  ARCHIVO-NOMINA.
+       01  REGISTRO-NOMINA.
+           05  RN-EMPLEADO-ID            PIC 9(06).
+           05  RN-NOMBRE-EMPLEADO        PIC X(50).
+           05  RN-FECHA-PERIODO          PIC X(10).
+           05  RN-HORAS-REGULARES        PIC 9(3)V99.
+           05  RN-HORAS-EXTRA            PIC 9(3)V99.
+           05  RN-HORAS-DOBLES           PIC 9(3)V99.
+           05  RN-HORAS-TRABAJADAS       PIC 9(3)V99.
+           05  RN-SALARIO-POR-HORA       PIC 9(4)V99.
+           05  RN-SALARIO-REGULAR        PIC 9(7)V99.
+           05  RN-SALARIO-EXTRA          PIC 9(7)V99.
+           05  RN-SALARIO-DOBLE          PIC 9(7)V99.
+           05  RN-SALARIO-BRUTO          PIC 9(7)V99.
+           05  RN-DEDUCCION-ISR          PIC 9(6)V99.
+           05  RN-DEDUCCION-IMSS         PIC 9(6)V99.
+           05  RN-DEDUCCION-RETIRO       PIC 9(6)V99.
+           05  RN-DEDUCCIONES            PIC 9(6)V99.
+           05  RN-SALARIO-NETO           PIC 9(7)V99.
+
+       FD  EMPLEADO-MAESTRO.
+       COPY "copybooks/EMPMAST.CPY".
+
+       FD  ARCHIVO-CHECKPOINT.
+       01  REGISTRO-CHECKPOINT.
+           05  CP-CANTIDAD-SOLICITADA    PIC 9(03).
+           05  CP-CANTIDAD-COMPLETADA    PIC 9(03).
+           05  CP-FECHA-PERIODO          PIC X(10).
+
+       FD  ARCHIVO-CSV.
+       01  REGISTRO-CSV.
+           05  CSV-EMPLEADO-ID           PIC 9(06).
+           05  CSV-SEP1                  PIC X.
+           05  CSV-NOMBRE-EMPLEADO       PIC X(50).
+           05  CSV-SEP2                  PIC X.
+           05  CSV-FECHA-PERIODO         PIC X(10).
+           05  CSV-SEP3                  PIC X.
+      *    Sin coma de millares: CSV-SEP1..6 usan la coma como
+      *    delimitador de columna, y una coma dentro del propio campo
+      *    de dinero partiria el renglon en mas columnas de las que
+      *    tiene. El recibo (ARCHIVO-RECIBO), que no es un archivo
+      *    delimitado, si usa las imagenes con coma (ED-SALARIO-*).
+           05  CSV-SALARIO-POR-HORA      PIC $$$$$9.99.
+           05  CSV-SEP4                  PIC X.
+           05  CSV-SALARIO-BRUTO         PIC $$$$$$$$9.99.
+           05  CSV-SEP5                  PIC X.
+           05  CSV-DEDUCCIONES           PIC $$$$$$$$9.99.
+           05  CSV-SEP6                  PIC X.
+           05  CSV-SALARIO-NETO          PIC $$$$$$$$9.99.
+
+       FD  ARCHIVO-RECIBO.
+       01  REGISTRO-RECIBO.
+           05  RR-ETIQUETA               PIC X(25).
+           05  RR-VALOR                  PIC X(55).
+       01  REGISTRO-RECIBO-TEXTO REDEFINES REGISTRO-RECIBO
+                                          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NOMBRE-EMPLEADO     PIC X(50).
-       01 HORAS-TRABAJADAS    PIC 9(3)V99.
-       01 SALARIO-POR-HORA    PIC 9(4)V99.
-       01 DEDUCCIONES         PIC 9(6)V99.
-       01 SALARIO-BRUTO       PIC 9(7)V99.
-       01 SALARIO-NETO        PIC 9(7)V99.
-       01 NUMERO-DE-EMPLEADOS PIC 9(3).
-       01 OPCION              PIC 9.
-       01 OPCION-REPORTE      PIC 9.
+      *----------------------------------------------------------------
+      *    ULTIMO REGISTRO DE NOMINA ENCONTRADO (OPCION 3)
+      *    nomina.txt es historico (se le agrega, nunca se trunca), asi
+      *    que la consulta de la opcion 3 debe recorrerlo completo y
+      *    quedarse con el ultimo renglon que haga match, no el primero.
+      *----------------------------------------------------------------
+       01  ULTIMO-REGISTRO-NOMINA.
+           05  UR-EMPLEADO-ID         PIC 9(06).
+           05  UR-NOMBRE-EMPLEADO     PIC X(50).
+           05  UR-FECHA-PERIODO       PIC X(10).
+           05  UR-HORAS-REGULARES     PIC 9(3)V99.
+           05  UR-HORAS-EXTRA         PIC 9(3)V99.
+           05  UR-HORAS-DOBLES        PIC 9(3)V99.
+           05  UR-HORAS-TRABAJADAS    PIC 9(3)V99.
+           05  UR-SALARIO-POR-HORA    PIC 9(4)V99.
+           05  UR-SALARIO-REGULAR     PIC 9(7)V99.
+           05  UR-SALARIO-EXTRA       PIC 9(7)V99.
+           05  UR-SALARIO-DOBLE       PIC 9(7)V99.
+           05  UR-SALARIO-BRUTO       PIC 9(7)V99.
+           05  UR-DEDUCCION-ISR       PIC 9(6)V99.
+           05  UR-DEDUCCION-IMSS      PIC 9(6)V99.
+           05  UR-DEDUCCION-RETIRO    PIC 9(6)V99.
+           05  UR-DEDUCCIONES         PIC 9(6)V99.
+           05  UR-SALARIO-NETO        PIC 9(7)V99.
+
+      *----------------------------------------------------------------
+      *    DATOS DEL EMPLEADO CAPTURADO
+      *----------------------------------------------------------------
+       01  EMPLEADO-ID            PIC 9(06).
+       01  NOMBRE-EMPLEADO        PIC X(50).
+       01  FECHA-PERIODO          PIC X(10).
+       01  HORAS-TRABAJADAS       PIC 9(3)V99.
+       01  HORAS-REGULARES        PIC 9(3)V99.
+       01  HORAS-EXTRA            PIC 9(3)V99.
+       01  HORAS-DOBLES           PIC 9(3)V99.
+       01  SALARIO-POR-HORA       PIC 9(4)V99.
+       01  SALARIO-REGULAR        PIC 9(7)V99.
+       01  SALARIO-EXTRA          PIC 9(7)V99.
+       01  SALARIO-DOBLE          PIC 9(7)V99.
+       01  SALARIO-BRUTO          PIC 9(7)V99.
+       01  DEDUCCION-ISR          PIC 9(6)V99.
+       01  DEDUCCION-IMSS         PIC 9(6)V99.
+       01  DEDUCCION-RETIRO       PIC 9(6)V99.
+       01  DEDUCCIONES            PIC 9(6)V99.
+       01  SALARIO-NETO           PIC 9(7)V99.
+
+      *----------------------------------------------------------------
+      *    MENU Y CONTROL DE CAPTURA
+      *----------------------------------------------------------------
+       01  OPCION                 PIC 9.
+       01  OPCION-REPORTE         PIC 9.
+       77  NUMERO-DE-EMPLEADOS    PIC 9(3) VALUE ZERO.
+       77  CANTIDAD-EMPLEADOS-LOTE PIC 9(3) VALUE ZERO.
+       77  INDICE-EMPLEADO-LOTE   PIC 9(3) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    TABLA DE NOMBRES YA PROCESADOS EN LA CORRIDA ACTUAL
+      *    (usada para rechazar altas duplicadas en toda la sesion,
+      *    sin importar cuantas veces se entre a las opciones 1 o 2;
+      *    TOTAL-NOMBRES-PROCESADOS nunca se reinicia a media sesion,
+      *    a diferencia de NUMERO-DE-EMPLEADOS, que es el contador del
+      *    lote actual)
+      *----------------------------------------------------------------
+       01  TABLA-NOMBRES-PROCESADOS VALUE SPACES.
+           05  NOMBRE-PROCESADO   PIC X(50) OCCURS 999 TIMES.
+       77  IDX-NOMBRES            PIC 9(3) COMP.
+       77  TOTAL-NOMBRES-PROCESADOS PIC 9(3) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    CONTROL DEL ARCHIVO MAESTRO DE EMPLEADOS
+      *----------------------------------------------------------------
+       77  EMPLEADO-ID-MAX        PIC 9(06) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    CONTROL DEL CHECKPOINT DE LOTE (REINICIO DE OPCION 2)
+      *----------------------------------------------------------------
+       77  CHECKPOINT-SOLICITADA  PIC 9(3) VALUE ZERO.
+       77  CHECKPOINT-COMPLETADA  PIC 9(3) VALUE ZERO.
+       77  CHECKPOINT-FECHA-PERIODO PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      *    TOTALES DE CONTROL DE NOMINA
+      *----------------------------------------------------------------
+       77  TOTAL-BRUTO             PIC 9(9)V99 VALUE ZERO.
+       77  TOTAL-DEDUCCIONES       PIC 9(9)V99 VALUE ZERO.
+       77  TOTAL-NETO              PIC 9(9)V99 VALUE ZERO.
+       77  TOTAL-SALARIO-POR-HORA  PIC 9(7)V99 VALUE ZERO.
+       77  TOTAL-EMPLEADOS-ARCHIVO PIC 9(5) COMP VALUE ZERO.
+       77  PROMEDIO-SALARIO-HORA   PIC 9(4)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    CAMPOS EDITADOS PARA EL RECIBO / EXPORTACION
+      *----------------------------------------------------------------
+       77  ED-SALARIO-POR-HORA    PIC $$$,$$9.99.
+       77  ED-SALARIO-BRUTO       PIC $$$,$$$,$$9.99.
+       77  ED-DEDUCCIONES         PIC $$$,$$$,$$9.99.
+       77  ED-SALARIO-NETO        PIC $$$,$$$,$$9.99.
+
+      *----------------------------------------------------------------
+      *    ESTADOS DE ARCHIVO
+      *----------------------------------------------------------------
+       01  FS-ARCHIVO-NOMINA      PIC XX.
+       01  FS-EMPLEADO-MAESTRO    PIC XX.
+       01  FS-CHECKPOINT          PIC XX.
+       01  FS-CSV                 PIC XX.
+       01  FS-RECIBO              PIC XX.
+
+      *----------------------------------------------------------------
+      *    INDICADORES (SWITCHES)
+      *----------------------------------------------------------------
+       01  SW-NOMBRE-DUPLICADO    PIC X VALUE "N".
+           88  NOMBRE-DUPLICADO           VALUE "S".
+           88  NOMBRE-NO-DUPLICADO        VALUE "N".
+
+       01  SW-REGISTRO-GUARDADO   PIC X VALUE "N".
+           88  REGISTRO-GUARDADO          VALUE "S".
+           88  REGISTRO-NO-GUARDADO       VALUE "N".
+
+       01  SW-EMPLEADO-ENCONTRADO PIC X VALUE "N".
+           88  EMPLEADO-ENCONTRADO        VALUE "S".
+           88  EMPLEADO-NO-ENCONTRADO     VALUE "N".
+
+       01  SW-REGISTRO-NOMINA-ENC PIC X VALUE "N".
+           88  REGISTRO-NOMINA-ENCONTRADO VALUE "S".
+           88  REGISTRO-NOMINA-NO-ENCONT  VALUE "N".
+
+       01  SW-CHECKPOINT-EXISTE   PIC X VALUE "N".
+           88  CHECKPOINT-EXISTE          VALUE "S".
+           88  CHECKPOINT-NO-EXISTE       VALUE "N".
 
 
        PROCEDURE DIVISION.
-       INICIO.
-           OPEN OUTPUT ARCHIVO-NOMINA.
-           PERFORM MOSTRAR-MENU UNTIL OPCION = 4.
+      *****************************************************************
+      *    0000-INICIO
+      *    Parrafo principal del programa.
+      *****************************************************************
+       0000-INICIO.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-MOSTRAR-MENU THRU 2000-EXIT
+               UNTIL OPCION = 5.
            STOP RUN.
 
-       MOSTRAR-MENU.
+      *****************************************************************
+      *    1000-INICIALIZAR
+      *    Abre el archivo de nomina sin truncar lo ya existente,
+      *    captura la fecha del periodo de pago que se usara para
+      *    todos los registros que se generen en esta corrida, y
+      *    reconstruye la tabla de nombres ya procesados en ese
+      *    periodo a partir de lo que ya este guardado en nomina.txt.
+      *****************************************************************
+       1000-INICIALIZAR.
+           OPEN EXTEND ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA NOT = "00"
+               OPEN OUTPUT ARCHIVO-NOMINA
+           END-IF.
+           DISPLAY "======NOMINA COBOL PRACTICA======".
+           DISPLAY "Ingrese la fecha del periodo de pago (DD/MM/AAAA):".
+           ACCEPT FECHA-PERIODO.
+           PERFORM 1100-CARGAR-NOMBRES-PROCESADOS THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1100-CARGAR-NOMBRES-PROCESADOS
+      *    Recorre nomina.txt y carga en TABLA-NOMBRES-PROCESADOS los
+      *    nombres ya guardados para FECHA-PERIODO, para que la
+      *    deteccion de duplicados (7010) tambien cubra un lote que se
+      *    esta reanudando en un proceso nuevo tras una caida, y no
+      *    solo los nombres capturados dentro de esta misma corrida.
+      *****************************************************************
+       1100-CARGAR-NOMBRES-PROCESADOS.
+           MOVE ZERO TO TOTAL-NOMBRES-PROCESADOS.
+           CLOSE ARCHIVO-NOMINA.
+           OPEN INPUT ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA = "00"
+               PERFORM 1110-CARGAR-UN-NOMBRE THRU 1110-EXIT
+                   UNTIL FS-ARCHIVO-NOMINA = "10"
+               CLOSE ARCHIVO-NOMINA
+           END-IF.
+           OPEN EXTEND ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA NOT = "00"
+               OPEN OUTPUT ARCHIVO-NOMINA
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1110-CARGAR-UN-NOMBRE
+      *****************************************************************
+       1110-CARGAR-UN-NOMBRE.
+           READ ARCHIVO-NOMINA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RN-FECHA-PERIODO = FECHA-PERIODO
+                       ADD 1 TO TOTAL-NOMBRES-PROCESADOS
+                       MOVE RN-NOMBRE-EMPLEADO TO
+                           NOMBRE-PROCESADO(TOTAL-NOMBRES-PROCESADOS)
+                   END-IF
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-MOSTRAR-MENU
+      *****************************************************************
+       2000-MOSTRAR-MENU.
            DISPLAY "======NOMINA COBOL PRACTICA======".
            DISPLAY "1. Calcular nomina de un empleado".
            DISPLAY "2. Calcular nomina de varios empleados".
            DISPLAY "3. Ver nomina de empleado".
-           DISPLAY "4. Salir".
-           DISPLAY "Ingrese su opción (1-4): ".
+           DISPLAY "4. Reporte de totales de nomina".
+           DISPLAY "5. Salir".
+           DISPLAY "Ingrese su opción (1-5): ".
            ACCEPT OPCION.
            EVALUATE OPCION
                WHEN 1
-                   PERFORM INGRESO-DE-DATOS-DE-EMPLEADO
+                   PERFORM 3000-INGRESO-DATOS-EMPLEADO THRU 3000-EXIT
+                   PERFORM 9300-MENU-REPORTE-FINAL THRU 9300-EXIT
                WHEN 2
-                   DISPLAY "Funcionalidad no disponible aún."
+                   PERFORM 4000-PROCESAR-LOTE-EMPLEADOS THRU 4000-EXIT
                WHEN 3
-                   DISPLAY "Funcionalidad no disponible aún."
+                   PERFORM 5000-VER-NOMINA-EMPLEADO THRU 5000-EXIT
                WHEN 4
-                   PERFORM SALIR
+                   PERFORM 6000-REPORTE-TOTALES-NOMINA THRU 6000-EXIT
+               WHEN 5
+                   PERFORM 9999-SALIR THRU 9999-EXIT
                WHEN OTHER
                    DISPLAY "Opción inválida. Intente nuevamente."
            END-EVALUATE.
+       2000-EXIT.
+           EXIT.
 
+      *****************************************************************
+      *    3000-INGRESO-DATOS-EMPLEADO
+      *    Captura y calcula la nomina de un solo empleado. Se usa
+      *    tanto para la opcion 1 (un empleado) como, repetidamente,
+      *    para la opcion 2 (lote de empleados).
+      *****************************************************************
+       3000-INGRESO-DATOS-EMPLEADO.
+           PERFORM 7000-VALIDAR-NOMBRE THRU 7000-EXIT.
+           PERFORM 7300-VALIDAR-EMPLEADO-MAESTRO THRU 7300-EXIT.
+           PERFORM 7100-VALIDAR-SALARIO-POR-HORA THRU 7100-EXIT.
+           PERFORM 7200-VALIDAR-HORAS-TRABAJADAS THRU 7200-EXIT.
+           PERFORM 8000-CALCULAR-SALARIO-BRUTO THRU 8000-EXIT.
+           PERFORM 8100-CALCULAR-DEDUCCIONES THRU 8100-EXIT.
+           PERFORM 8200-CALCULAR-SALARIO-NETO THRU 8200-EXIT.
+           PERFORM 9000-GENERAR-REPORTE THRU 9000-EXIT.
+       3000-EXIT.
+           EXIT.
 
-       INGRESO-DE-DATOS-DE-EMPLEADO.
-           PERFORM VALIDAR-NOMBRE.
-           PERFORM VALIDAR-SALARIO-POR-HORA.
-           PERFORM VALIDAR-HORAS-TRABAJADAS.
-           PERFORM CALCULAR-SALARIO-BRUTO.
-           PERFORM CALCULAR-DEDUCCIONES.
-           PERFORM CALCULAR-SALARIO-NETO.
-           PERFORM GENERAR-REPORTE.
-           PERFORM MENU-REPORTE-FINAL.
+      *****************************************************************
+      *    4000-PROCESAR-LOTE-EMPLEADOS  (Opcion 2 del menu)
+      *    Pide cuantos empleados se van a procesar en el lote y
+      *    repite la captura de uno en uno, reanudando desde el
+      *    ultimo checkpoint guardado si la corrida anterior quedo
+      *    incompleta.
+      *****************************************************************
+       4000-PROCESAR-LOTE-EMPLEADOS.
+           PERFORM 9510-LEER-CHECKPOINT THRU 9510-EXIT.
+           IF CHECKPOINT-EXISTE
+               AND CHECKPOINT-COMPLETADA < CHECKPOINT-SOLICITADA
+               AND CHECKPOINT-FECHA-PERIODO NOT = FECHA-PERIODO
+               DISPLAY "==========================================="
+               DISPLAY "Se encontro un lote incompleto del periodo "
+                   CHECKPOINT-FECHA-PERIODO
+                   ", pero el periodo actual es " FECHA-PERIODO "."
+               DISPLAY "Ese checkpoint no aplica a este periodo y "
+                   "se descarta; el lote inicia desde cero."
+               SET CHECKPOINT-NO-EXISTE TO TRUE
+           END-IF.
+           IF CHECKPOINT-EXISTE
+               AND CHECKPOINT-COMPLETADA < CHECKPOINT-SOLICITADA
+               DISPLAY "==========================================="
+               DISPLAY "Se encontro un lote incompleto: "
+                   CHECKPOINT-COMPLETADA " de "
+                   CHECKPOINT-SOLICITADA " empleados procesados."
+               DISPLAY "Reanudando el lote donde se quedo..."
+               MOVE CHECKPOINT-SOLICITADA TO CANTIDAD-EMPLEADOS-LOTE
+               MOVE CHECKPOINT-COMPLETADA TO NUMERO-DE-EMPLEADOS
+           ELSE
+               PERFORM 7400-VALIDAR-CANTIDAD-LOTE THRU 7400-EXIT
+               MOVE ZERO TO NUMERO-DE-EMPLEADOS
+               MOVE CANTIDAD-EMPLEADOS-LOTE TO CHECKPOINT-SOLICITADA
+               MOVE ZERO TO CHECKPOINT-COMPLETADA
+               PERFORM 9500-GUARDAR-CHECKPOINT THRU 9500-EXIT
+           END-IF.
+           PERFORM 4100-PROCESAR-UN-EMPLEADO-LOTE THRU 4100-EXIT
+               UNTIL NUMERO-DE-EMPLEADOS >= CANTIDAD-EMPLEADOS-LOTE.
+           DISPLAY "==========================================="
+           DISPLAY "Lote finalizado. Empleados procesados: "
+               NUMERO-DE-EMPLEADOS.
+           MOVE ZERO TO CHECKPOINT-SOLICITADA.
+           MOVE ZERO TO CHECKPOINT-COMPLETADA.
+           PERFORM 9500-GUARDAR-CHECKPOINT THRU 9500-EXIT.
+           PERFORM 6000-REPORTE-TOTALES-NOMINA THRU 6000-EXIT.
+           PERFORM 9300-MENU-REPORTE-FINAL THRU 9300-EXIT.
+       4000-EXIT.
+           EXIT.
 
-       VALIDAR-NOMBRE.
+      *****************************************************************
+      *    4100-PROCESAR-UN-EMPLEADO-LOTE
+      *    Cuerpo del lote: captura un empleado. El avance del
+      *    checkpoint se graba dentro de 9100-GENERAR-ARCHIVO, justo
+      *    despues de escribir el registro en nomina.txt.
+      *****************************************************************
+       4100-PROCESAR-UN-EMPLEADO-LOTE.
+           COMPUTE INDICE-EMPLEADO-LOTE = NUMERO-DE-EMPLEADOS + 1.
+           DISPLAY "---- Empleado " INDICE-EMPLEADO-LOTE " de "
+               CANTIDAD-EMPLEADOS-LOTE " ----".
+           PERFORM 3000-INGRESO-DATOS-EMPLEADO THRU 3000-EXIT.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5000-VER-NOMINA-EMPLEADO  (Opcion 3 del menu)
+      *    Resuelve el ID del empleado en el archivo maestro (para no
+      *    confundir empleados distintos con el mismo nombre) y luego
+      *    recorre nomina.txt completo, quedandose con el ULTIMO
+      *    renglon que haga match, ya que el archivo es historico.
+      *****************************************************************
+       5000-VER-NOMINA-EMPLEADO.
+           DISPLAY "Ingrese el nombre del empleado a consultar:".
+           ACCEPT NOMBRE-EMPLEADO.
+           SET EMPLEADO-NO-ENCONTRADO TO TRUE.
+           MOVE ZERO TO EMPLEADO-ID-MAX.
+           MOVE ZERO TO EMPLEADO-ID.
+           OPEN INPUT EMPLEADO-MAESTRO.
+           IF FS-EMPLEADO-MAESTRO = "00"
+               PERFORM 7310-BUSCAR-EMPLEADO-MAESTRO THRU 7310-EXIT
+                   UNTIL FS-EMPLEADO-MAESTRO = "10"
+                   OR EMPLEADO-ENCONTRADO
+               CLOSE EMPLEADO-MAESTRO
+           END-IF.
+           SET REGISTRO-NOMINA-NO-ENCONT TO TRUE.
+           CLOSE ARCHIVO-NOMINA.
+           OPEN INPUT ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA = "00"
+               PERFORM 5100-BUSCAR-REGISTRO-NOMINA THRU 5100-EXIT
+                   UNTIL FS-ARCHIVO-NOMINA = "10"
+               CLOSE ARCHIVO-NOMINA
+           END-IF.
+           IF REGISTRO-NOMINA-NO-ENCONT
+               DISPLAY "No se encontro nomina guardada para "
+                   NOMBRE-EMPLEADO
+           ELSE
+               DISPLAY "------------------------------------"
+               DISPLAY "|  NOMINA GUARDADA DEL EMPLEADO    |"
+               DISPLAY "------------------------------------"
+               DISPLAY "|ID de empleado:      |"
+                   UR-EMPLEADO-ID
+               DISPLAY "|Nombre del empleado: |"
+                   UR-NOMBRE-EMPLEADO
+               DISPLAY "|Periodo de pago:     |"
+                   UR-FECHA-PERIODO
+               DISPLAY "|Horas regulares:     |"
+                   UR-HORAS-REGULARES
+               DISPLAY "|Horas extra (1.5x):  |"
+                   UR-HORAS-EXTRA
+               DISPLAY "|Horas dobles (2x):   |"
+                   UR-HORAS-DOBLES
+               DISPLAY "|Horas trabajadas:    |"
+                   UR-HORAS-TRABAJADAS
+               DISPLAY "|Salario por hora:    |"
+                   UR-SALARIO-POR-HORA
+               DISPLAY "|Salario regular:     |"
+                   UR-SALARIO-REGULAR
+               DISPLAY "|Salario extra:       |"
+                   UR-SALARIO-EXTRA
+               DISPLAY "|Salario doble:       |"
+                   UR-SALARIO-DOBLE
+               DISPLAY "|Salario bruto:       |"
+                   UR-SALARIO-BRUTO
+               DISPLAY "|Deduccion ISR:       |"
+                   UR-DEDUCCION-ISR
+               DISPLAY "|Deduccion IMSS:      |"
+                   UR-DEDUCCION-IMSS
+               DISPLAY "|Deduccion retiro:    |"
+                   UR-DEDUCCION-RETIRO
+               DISPLAY "|Deducciones:         |"
+                   UR-DEDUCCIONES
+               DISPLAY "|Salario neto:        |"
+                   UR-SALARIO-NETO
+               DISPLAY "------------------------------------"
+           END-IF.
+           OPEN EXTEND ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA NOT = "00"
+               OPEN OUTPUT ARCHIVO-NOMINA
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5100-BUSCAR-REGISTRO-NOMINA
+      *    Recorre todo el archivo sin detenerse en el primer match,
+      *    para que al final quede el renglon mas reciente. Si se pudo
+      *    resolver el ID del empleado en el maestro, tambien se exige
+      *    que coincida (para no mezclar a dos empleados con el mismo
+      *    nombre).
+      *****************************************************************
+       5100-BUSCAR-REGISTRO-NOMINA.
+           READ ARCHIVO-NOMINA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RN-NOMBRE-EMPLEADO = NOMBRE-EMPLEADO
+                       AND (EMPLEADO-NO-ENCONTRADO
+                            OR RN-EMPLEADO-ID = EMPLEADO-ID)
+                       SET REGISTRO-NOMINA-ENCONTRADO TO TRUE
+                       MOVE RN-EMPLEADO-ID      TO UR-EMPLEADO-ID
+                       MOVE RN-NOMBRE-EMPLEADO  TO UR-NOMBRE-EMPLEADO
+                       MOVE RN-FECHA-PERIODO    TO UR-FECHA-PERIODO
+                       MOVE RN-HORAS-REGULARES  TO UR-HORAS-REGULARES
+                       MOVE RN-HORAS-EXTRA      TO UR-HORAS-EXTRA
+                       MOVE RN-HORAS-DOBLES     TO UR-HORAS-DOBLES
+                       MOVE RN-HORAS-TRABAJADAS TO UR-HORAS-TRABAJADAS
+                       MOVE RN-SALARIO-POR-HORA TO UR-SALARIO-POR-HORA
+                       MOVE RN-SALARIO-REGULAR  TO UR-SALARIO-REGULAR
+                       MOVE RN-SALARIO-EXTRA    TO UR-SALARIO-EXTRA
+                       MOVE RN-SALARIO-DOBLE    TO UR-SALARIO-DOBLE
+                       MOVE RN-SALARIO-BRUTO    TO UR-SALARIO-BRUTO
+                       MOVE RN-DEDUCCION-ISR    TO UR-DEDUCCION-ISR
+                       MOVE RN-DEDUCCION-IMSS   TO UR-DEDUCCION-IMSS
+                       MOVE RN-DEDUCCION-RETIRO TO UR-DEDUCCION-RETIRO
+                       MOVE RN-DEDUCCIONES      TO UR-DEDUCCIONES
+                       MOVE RN-SALARIO-NETO     TO UR-SALARIO-NETO
+                   END-IF
+           END-READ.
+       5100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6000-REPORTE-TOTALES-NOMINA  (Opcion 4 del menu)
+      *    Recorre nomina.txt y acumula los totales de control (bruto,
+      *    deducciones, neto, cantidad de empleados y promedio del
+      *    salario por hora) de UNICAMENTE el periodo de pago de esta
+      *    corrida (FECHA-PERIODO), ya que nomina.txt acumula el
+      *    historico de todos los periodos.
+      *****************************************************************
+       6000-REPORTE-TOTALES-NOMINA.
+           MOVE ZERO TO TOTAL-BRUTO.
+           MOVE ZERO TO TOTAL-DEDUCCIONES.
+           MOVE ZERO TO TOTAL-NETO.
+           MOVE ZERO TO TOTAL-SALARIO-POR-HORA.
+           MOVE ZERO TO TOTAL-EMPLEADOS-ARCHIVO.
+           CLOSE ARCHIVO-NOMINA.
+           OPEN INPUT ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA = "00"
+               PERFORM 6100-ACUMULAR-REGISTRO-NOMINA THRU 6100-EXIT
+                   UNTIL FS-ARCHIVO-NOMINA = "10"
+               CLOSE ARCHIVO-NOMINA
+           END-IF.
+           OPEN EXTEND ARCHIVO-NOMINA.
+           IF FS-ARCHIVO-NOMINA NOT = "00"
+               OPEN OUTPUT ARCHIVO-NOMINA
+           END-IF.
+           IF TOTAL-EMPLEADOS-ARCHIVO > 0
+               COMPUTE PROMEDIO-SALARIO-HORA ROUNDED =
+                   TOTAL-SALARIO-POR-HORA / TOTAL-EMPLEADOS-ARCHIVO
+           ELSE
+               MOVE ZERO TO PROMEDIO-SALARIO-HORA
+           END-IF.
+           DISPLAY "========================================".
+           DISPLAY "|     TOTALES DE CONTROL DE NOMINA      |".
+           DISPLAY "========================================".
+           DISPLAY "|Periodo de pago:         |" FECHA-PERIODO.
+           DISPLAY "|Empleados en el periodo: |"
+               TOTAL-EMPLEADOS-ARCHIVO.
+           DISPLAY "|Total salario bruto:     |" TOTAL-BRUTO.
+           DISPLAY "|Total deducciones:       |" TOTAL-DEDUCCIONES.
+           DISPLAY "|Total salario neto:      |" TOTAL-NETO.
+           DISPLAY "|Promedio salario/hora:   |"
+               PROMEDIO-SALARIO-HORA.
+           DISPLAY "========================================".
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6100-ACUMULAR-REGISTRO-NOMINA
+      *    Solo acumula los renglones del periodo de pago actual
+      *    (FECHA-PERIODO); los demas periodos guardados en el
+      *    historico de nomina.txt se ignoran para este reporte.
+      *****************************************************************
+       6100-ACUMULAR-REGISTRO-NOMINA.
+           READ ARCHIVO-NOMINA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RN-FECHA-PERIODO = FECHA-PERIODO
+                       ADD RN-SALARIO-BRUTO TO TOTAL-BRUTO
+                       ADD RN-DEDUCCIONES TO TOTAL-DEDUCCIONES
+                       ADD RN-SALARIO-NETO TO TOTAL-NETO
+                       ADD RN-SALARIO-POR-HORA TO TOTAL-SALARIO-POR-HORA
+                       ADD 1 TO TOTAL-EMPLEADOS-ARCHIVO
+                   END-IF
+           END-READ.
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7000-VALIDAR-NOMBRE
+      *****************************************************************
+       7000-VALIDAR-NOMBRE.
            DISPLAY "Ingrese el nombre del empleado".
            DISPLAY "(máximo 50 caracteres):"
            ACCEPT NOMBRE-EMPLEADO.
            IF NOMBRE-EMPLEADO = SPACES
                DISPLAY "Error: El nombre no puede estar vacío."
-               PERFORM VALIDAR-NOMBRE.
+               PERFORM 7000-VALIDAR-NOMBRE THRU 7000-EXIT
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7010-VERIFICAR-NOMBRE-DUPLICADO
+      *    Revisa si NOMBRE-EMPLEADO ya fue guardado en esta sesion
+      *    (opcion 1 o 2, en cualquier combinacion de corridas).
+      *****************************************************************
+       7010-VERIFICAR-NOMBRE-DUPLICADO.
+           SET NOMBRE-NO-DUPLICADO TO TRUE.
+           IF TOTAL-NOMBRES-PROCESADOS > 0
+               PERFORM 7011-COMPARAR-NOMBRE-TABLA THRU 7011-EXIT
+                   VARYING IDX-NOMBRES FROM 1 BY 1
+                   UNTIL IDX-NOMBRES > TOTAL-NOMBRES-PROCESADOS
+                   OR NOMBRE-DUPLICADO
+           END-IF.
+       7010-EXIT.
+           EXIT.
 
-       VALIDAR-SALARIO-POR-HORA.
+       7011-COMPARAR-NOMBRE-TABLA.
+           IF NOMBRE-PROCESADO(IDX-NOMBRES) = NOMBRE-EMPLEADO
+               SET NOMBRE-DUPLICADO TO TRUE
+           END-IF.
+       7011-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7100-VALIDAR-SALARIO-POR-HORA
+      *****************************************************************
+       7100-VALIDAR-SALARIO-POR-HORA.
            DISPLAY "Ingrese el salario por hora en USD (Ej: 15.75):".
            ACCEPT SALARIO-POR-HORA.
            IF SALARIO-POR-HORA <= 0
                DISPLAY "==========ERROR=========="
-               DISPLAY"El salario por hora debe ser mayor que 0 USD."
-               PERFORM VALIDAR-SALARIO-POR-HORA.
+               DISPLAY "El salario por hora debe ser mayor que 0 USD."
+               PERFORM 7100-VALIDAR-SALARIO-POR-HORA THRU 7100-EXIT
+           END-IF.
+       7100-EXIT.
+           EXIT.
 
-       VALIDAR-HORAS-TRABAJADAS.
-           DISPLAY "Ingrese las horas trabajadas por semana" 
-           DISPLAY"(ejemplo: 40.5):"
+      *****************************************************************
+      *    7200-VALIDAR-HORAS-TRABAJADAS
+      *****************************************************************
+       7200-VALIDAR-HORAS-TRABAJADAS.
+           DISPLAY "Ingrese las horas trabajadas por semana"
+           DISPLAY "(ejemplo: 40.5):"
            ACCEPT HORAS-TRABAJADAS.
            IF HORAS-TRABAJADAS < 0 OR HORAS-TRABAJADAS > 168
                DISPLAY "==========ERROR=========="
-               DISPLAY"Las horas trabajadas deben estar entre 0 y 168."
-               PERFORM VALIDAR-HORAS-TRABAJADAS.
-       
-       CALCULAR-SALARIO-BRUTO.
-           COMPUTE SALARIO-BRUTO = HORAS-TRABAJADAS * SALARIO-POR-HORA.
+               DISPLAY "Las horas trabajadas deben estar entre 0 y 168."
+               PERFORM 7200-VALIDAR-HORAS-TRABAJADAS THRU 7200-EXIT
+           END-IF.
+       7200-EXIT.
+           EXIT.
 
-       CALCULAR-DEDUCCIONES.
-           COMPUTE DEDUCCIONES = SALARIO-BRUTO * 0.15. *>15% de impuestos.
+      *****************************************************************
+      *    7300-VALIDAR-EMPLEADO-MAESTRO
+      *    Busca a NOMBRE-EMPLEADO en el archivo maestro de empleados.
+      *    Si no existe, lo da de alta con el siguiente ID disponible.
+      *****************************************************************
+       7300-VALIDAR-EMPLEADO-MAESTRO.
+           SET EMPLEADO-NO-ENCONTRADO TO TRUE.
+           MOVE ZERO TO EMPLEADO-ID-MAX.
+           MOVE ZERO TO EMPLEADO-ID.
+           OPEN INPUT EMPLEADO-MAESTRO.
+           IF FS-EMPLEADO-MAESTRO = "00"
+               PERFORM 7310-BUSCAR-EMPLEADO-MAESTRO THRU 7310-EXIT
+                   UNTIL FS-EMPLEADO-MAESTRO = "10"
+                   OR EMPLEADO-ENCONTRADO
+               CLOSE EMPLEADO-MAESTRO
+           END-IF.
+           IF EMPLEADO-NO-ENCONTRADO
+               COMPUTE EMPLEADO-ID = EMPLEADO-ID-MAX + 1
+               MOVE EMPLEADO-ID TO EM-EMPLEADO-ID
+               MOVE NOMBRE-EMPLEADO TO EM-NOMBRE-EMPLEADO
+               DISPLAY "Empleado nuevo. Ingrese el departamento:"
+               ACCEPT EM-DEPARTAMENTO
+               DISPLAY "Ingrese la fecha de contratación (DD/MM/AAAA):"
+               ACCEPT EM-FECHA-CONTRATACION
+               OPEN EXTEND EMPLEADO-MAESTRO
+               IF FS-EMPLEADO-MAESTRO NOT = "00"
+                   OPEN OUTPUT EMPLEADO-MAESTRO
+               END-IF
+               WRITE REGISTRO-EMPLEADO
+               CLOSE EMPLEADO-MAESTRO
+               DISPLAY "Empleado registrado con ID " EMPLEADO-ID
+           END-IF.
+       7300-EXIT.
+           EXIT.
 
-       CALCULAR-SALARIO-NETO.
-           COMPUTE SALARIO-NETO = SALARIO-BRUTO - DEDUCCIONES.
-       
-       MENU-REPORTE-FINAL.
-           DISPLAY "==========OPERACION FINALIZADA=========="
-           DISPLAY "1. REGRESAR AL MENU PRINCIPAL"
-           DISPLAY "2. SALIR"
-           DISPLAY "Ingrese su opción (1-2):"
-           
-           ACCEPT OPCION-REPORTE.
-           EVALUATE OPCION-REPORTE
-               WHEN 1
-                   PERFORM MOSTRAR-MENU
-               WHEN 2
-                   PERFORM SALIR
+      *****************************************************************
+      *    7310-BUSCAR-EMPLEADO-MAESTRO
+      *****************************************************************
+       7310-BUSCAR-EMPLEADO-MAESTRO.
+           READ EMPLEADO-MAESTRO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF EM-EMPLEADO-ID > EMPLEADO-ID-MAX
+                       MOVE EM-EMPLEADO-ID TO EMPLEADO-ID-MAX
+                   END-IF
+                   IF EM-NOMBRE-EMPLEADO = NOMBRE-EMPLEADO
+                       MOVE EM-EMPLEADO-ID TO EMPLEADO-ID
+                       SET EMPLEADO-ENCONTRADO TO TRUE
+                   END-IF
+           END-READ.
+       7310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7400-VALIDAR-CANTIDAD-LOTE
+      *****************************************************************
+       7400-VALIDAR-CANTIDAD-LOTE.
+           DISPLAY "¿Cuántos empleados desea procesar en el lote?"
+           ACCEPT CANTIDAD-EMPLEADOS-LOTE.
+           IF CANTIDAD-EMPLEADOS-LOTE <= 0
+               DISPLAY "==========ERROR=========="
+               DISPLAY "La cantidad de empleados del lote debe ser "
+                   "mayor que 0."
+               PERFORM 7400-VALIDAR-CANTIDAD-LOTE THRU 7400-EXIT
+           END-IF.
+       7400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    8000-CALCULAR-SALARIO-BRUTO
+      *    Las primeras 40 horas se pagan a tarifa normal, de 40 a 60
+      *    a tiempo y medio, y lo que exceda 60 horas a tiempo doble.
+      *****************************************************************
+       8000-CALCULAR-SALARIO-BRUTO.
+           EVALUATE TRUE
+               WHEN HORAS-TRABAJADAS > 60
+                   MOVE 40 TO HORAS-REGULARES
+                   MOVE 20 TO HORAS-EXTRA
+                   COMPUTE HORAS-DOBLES = HORAS-TRABAJADAS - 60
+               WHEN HORAS-TRABAJADAS > 40
+                   MOVE 40 TO HORAS-REGULARES
+                   COMPUTE HORAS-EXTRA = HORAS-TRABAJADAS - 40
+                   MOVE ZERO TO HORAS-DOBLES
                WHEN OTHER
-                   DISPLAY "Opción inválida. Intente nuevamente."
+                   MOVE HORAS-TRABAJADAS TO HORAS-REGULARES
+                   MOVE ZERO TO HORAS-EXTRA
+                   MOVE ZERO TO HORAS-DOBLES
            END-EVALUATE.
+           COMPUTE SALARIO-REGULAR =
+               HORAS-REGULARES * SALARIO-POR-HORA.
+           COMPUTE SALARIO-EXTRA =
+               HORAS-EXTRA * SALARIO-POR-HORA * 1.5.
+           COMPUTE SALARIO-DOBLE =
+               HORAS-DOBLES * SALARIO-POR-HORA * 2.
+           COMPUTE SALARIO-BRUTO =
+               SALARIO-REGULAR + SALARIO-EXTRA + SALARIO-DOBLE.
+       8000-EXIT.
+           EXIT.
 
+      *****************************************************************
+      *    8100-CALCULAR-DEDUCCIONES
+      *    Desglosa la deduccion total en ISR, IMSS y retiro, en vez
+      *    de un 15% plano.
+      *****************************************************************
+       8100-CALCULAR-DEDUCCIONES.
+           COMPUTE DEDUCCION-ISR = SALARIO-BRUTO * 0.10.
+           COMPUTE DEDUCCION-IMSS = SALARIO-BRUTO * 0.03.
+           COMPUTE DEDUCCION-RETIRO = SALARIO-BRUTO * 0.02.
+           COMPUTE DEDUCCIONES =
+               DEDUCCION-ISR + DEDUCCION-IMSS + DEDUCCION-RETIRO.
+       8100-EXIT.
+           EXIT.
 
-       GENERAR-REPORTE.
+      *****************************************************************
+      *    8200-CALCULAR-SALARIO-NETO
+      *****************************************************************
+       8200-CALCULAR-SALARIO-NETO.
+           COMPUTE SALARIO-NETO = SALARIO-BRUTO - DEDUCCIONES.
+       8200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-GENERAR-REPORTE
+      *    Muestra el desglose en pantalla y manda a grabar el
+      *    registro y a generar las exportaciones (CSV / recibo).
+      *****************************************************************
+       9000-GENERAR-REPORTE.
            DISPLAY "----------------------------------------".
            DISPLAY "|          REPORTE DE NÓMINA           |".
            DISPLAY "----------------------------------------".
            DISPLAY "|Nombre del empleado:|", NOMBRE-EMPLEADO(1:25).
+           DISPLAY "|Periodo de pago:    |", FECHA-PERIODO.
+           DISPLAY "|Horas regulares:    |", HORAS-REGULARES.
+           DISPLAY "|Horas extra (1.5x): |", HORAS-EXTRA.
+           DISPLAY "|Horas dobles (2x):  |", HORAS-DOBLES.
            DISPLAY "|Horas trabajadas:   |", HORAS-TRABAJADAS.
            DISPLAY "|Salario por hora:   |", SALARIO-POR-HORA.
+           DISPLAY "|Salario regular:    |", SALARIO-REGULAR.
+           DISPLAY "|Salario extra:      |", SALARIO-EXTRA.
+           DISPLAY "|Salario doble:      |", SALARIO-DOBLE.
            DISPLAY "|Salario bruto:      |", SALARIO-BRUTO.
+           DISPLAY "|Deduccion ISR:      |", DEDUCCION-ISR.
+           DISPLAY "|Deduccion IMSS:     |", DEDUCCION-IMSS.
+           DISPLAY "|Deduccion retiro:   |", DEDUCCION-RETIRO.
            DISPLAY "|Deducciones:        |", DEDUCCIONES.
            DISPLAY "|Salario neto:       |", SALARIO-NETO.
            DISPLAY "----------------------------------------"
-           PERFORM GENERAR-ARCHIVO.
-
-       GENERAR-ARCHIVO.
-           MOVE NOMBRE-EMPLEADO TO RN-NOMBRE-EMPLEADO.
-           MOVE HORAS-TRABAJADAS TO RN-HORAS-TRABAJADAS.
-           MOVE SALARIO-POR-HORA TO RN-SALARIO-POR-HORA.
-           MOVE SALARIO-BRUTO TO RN-SALARIO-BRUTO.
-           MOVE DEDUCCIONES TO RN-DEDUCCIONES.
-           MOVE SALARIO-NETO TO RN-SALARIO-NETO.
+           PERFORM 9100-GENERAR-ARCHIVO THRU 9100-EXIT.
+           IF REGISTRO-GUARDADO
+               PERFORM 9200-GENERAR-EXPORTACIONES THRU 9200-EXIT
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9100-GENERAR-ARCHIVO
+      *    Antes de grabar valida que el nombre no se haya procesado
+      *    ya en esta sesion. El checkpoint del lote se avanza justo
+      *    despues del WRITE, antes de las exportaciones, para que una
+      *    caida a medio camino deje el menor hueco posible entre el
+      *    registro guardado y el avance del checkpoint.
+      *****************************************************************
+       9100-GENERAR-ARCHIVO.
+           SET REGISTRO-NO-GUARDADO TO TRUE.
+           PERFORM 7010-VERIFICAR-NOMBRE-DUPLICADO THRU 7010-EXIT.
+           IF NOMBRE-DUPLICADO
+               DISPLAY "==========ERROR=========="
+               DISPLAY "El empleado " NOMBRE-EMPLEADO
+                   " ya fue procesado en esta corrida."
+               DISPLAY "El registro NO fue guardado."
+               GO TO 9100-EXIT
+           END-IF.
+           MOVE EMPLEADO-ID        TO RN-EMPLEADO-ID.
+           MOVE NOMBRE-EMPLEADO    TO RN-NOMBRE-EMPLEADO.
+           MOVE FECHA-PERIODO      TO RN-FECHA-PERIODO.
+           MOVE HORAS-REGULARES    TO RN-HORAS-REGULARES.
+           MOVE HORAS-EXTRA        TO RN-HORAS-EXTRA.
+           MOVE HORAS-DOBLES       TO RN-HORAS-DOBLES.
+           MOVE HORAS-TRABAJADAS   TO RN-HORAS-TRABAJADAS.
+           MOVE SALARIO-POR-HORA   TO RN-SALARIO-POR-HORA.
+           MOVE SALARIO-REGULAR    TO RN-SALARIO-REGULAR.
+           MOVE SALARIO-EXTRA      TO RN-SALARIO-EXTRA.
+           MOVE SALARIO-DOBLE      TO RN-SALARIO-DOBLE.
+           MOVE SALARIO-BRUTO      TO RN-SALARIO-BRUTO.
+           MOVE DEDUCCION-ISR      TO RN-DEDUCCION-ISR.
+           MOVE DEDUCCION-IMSS     TO RN-DEDUCCION-IMSS.
+           MOVE DEDUCCION-RETIRO   TO RN-DEDUCCION-RETIRO.
+           MOVE DEDUCCIONES        TO RN-DEDUCCIONES.
+           MOVE SALARIO-NETO       TO RN-SALARIO-NETO.
            WRITE REGISTRO-NOMINA.
            DISPLAY "Datos guardados en el archivo 'nomina.txt'".
+           ADD 1 TO NUMERO-DE-EMPLEADOS.
+           ADD 1 TO TOTAL-NOMBRES-PROCESADOS.
+           MOVE NOMBRE-EMPLEADO TO
+               NOMBRE-PROCESADO(TOTAL-NOMBRES-PROCESADOS).
+           SET REGISTRO-GUARDADO TO TRUE.
+           IF CHECKPOINT-SOLICITADA > 0
+               MOVE NUMERO-DE-EMPLEADOS TO CHECKPOINT-COMPLETADA
+               PERFORM 9500-GUARDAR-CHECKPOINT THRU 9500-EXIT
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9200-GENERAR-EXPORTACIONES
+      *    Escribe un renglon en nomina.csv y un recibo de pago
+      *    imprimible en recibo.txt, con el nombre completo (50
+      *    caracteres) y las cantidades en formato de moneda.
+      *****************************************************************
+       9200-GENERAR-EXPORTACIONES.
+           MOVE SALARIO-POR-HORA TO ED-SALARIO-POR-HORA.
+           MOVE SALARIO-BRUTO    TO ED-SALARIO-BRUTO.
+           MOVE DEDUCCIONES      TO ED-DEDUCCIONES.
+           MOVE SALARIO-NETO     TO ED-SALARIO-NETO.
 
-       SALIR.
+           OPEN EXTEND ARCHIVO-CSV.
+           IF FS-CSV NOT = "00"
+               OPEN OUTPUT ARCHIVO-CSV
+           END-IF.
+           MOVE EMPLEADO-ID      TO CSV-EMPLEADO-ID.
+           MOVE ","              TO CSV-SEP1.
+           MOVE NOMBRE-EMPLEADO  TO CSV-NOMBRE-EMPLEADO.
+           MOVE ","              TO CSV-SEP2.
+           MOVE FECHA-PERIODO    TO CSV-FECHA-PERIODO.
+           MOVE ","              TO CSV-SEP3.
+           MOVE SALARIO-POR-HORA TO CSV-SALARIO-POR-HORA.
+           MOVE ","              TO CSV-SEP4.
+           MOVE SALARIO-BRUTO    TO CSV-SALARIO-BRUTO.
+           MOVE ","              TO CSV-SEP5.
+           MOVE DEDUCCIONES      TO CSV-DEDUCCIONES.
+           MOVE ","              TO CSV-SEP6.
+           MOVE SALARIO-NETO     TO CSV-SALARIO-NETO.
+           WRITE REGISTRO-CSV.
+           CLOSE ARCHIVO-CSV.
+
+           OPEN EXTEND ARCHIVO-RECIBO.
+           IF FS-RECIBO NOT = "00"
+               OPEN OUTPUT ARCHIVO-RECIBO
+           END-IF.
+           MOVE "========================================" TO
+               REGISTRO-RECIBO-TEXTO.
+           WRITE REGISTRO-RECIBO.
+           MOVE "RECIBO DE PAGO - PERIODO " TO RR-ETIQUETA.
+           MOVE FECHA-PERIODO               TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "ID Empleado:          " TO RR-ETIQUETA.
+           MOVE EMPLEADO-ID              TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "Nombre:               " TO RR-ETIQUETA.
+           MOVE NOMBRE-EMPLEADO          TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "Salario por hora:     " TO RR-ETIQUETA.
+           MOVE ED-SALARIO-POR-HORA      TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "Salario bruto:        " TO RR-ETIQUETA.
+           MOVE ED-SALARIO-BRUTO         TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "Deducciones:          " TO RR-ETIQUETA.
+           MOVE ED-DEDUCCIONES           TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "Salario neto:         " TO RR-ETIQUETA.
+           MOVE ED-SALARIO-NETO          TO RR-VALOR.
+           WRITE REGISTRO-RECIBO.
+           MOVE "========================================" TO
+               REGISTRO-RECIBO-TEXTO.
+           WRITE REGISTRO-RECIBO.
+           CLOSE ARCHIVO-RECIBO.
+           DISPLAY "Recibo y renglón de CSV generados.".
+       9200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9300-MENU-REPORTE-FINAL
+      *****************************************************************
+       9300-MENU-REPORTE-FINAL.
+           DISPLAY "==========OPERACION FINALIZADA=========="
+           DISPLAY "1. REGRESAR AL MENU PRINCIPAL"
+           DISPLAY "2. SALIR"
+           DISPLAY "Ingrese su opción (1-2):"
+
+           ACCEPT OPCION-REPORTE.
+           EVALUATE OPCION-REPORTE
+               WHEN 1
+                   CONTINUE
+               WHEN 2
+                   PERFORM 9999-SALIR THRU 9999-EXIT
+               WHEN OTHER
+                   DISPLAY "Opción inválida. Intente nuevamente."
+           END-EVALUATE.
+       9300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9500-GUARDAR-CHECKPOINT
+      *    Graba el avance del lote en checkpoint.txt.
+      *****************************************************************
+       9500-GUARDAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT.
+           MOVE CHECKPOINT-SOLICITADA TO CP-CANTIDAD-SOLICITADA.
+           MOVE CHECKPOINT-COMPLETADA TO CP-CANTIDAD-COMPLETADA.
+           MOVE FECHA-PERIODO         TO CP-FECHA-PERIODO.
+           WRITE REGISTRO-CHECKPOINT.
+           CLOSE ARCHIVO-CHECKPOINT.
+       9500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9510-LEER-CHECKPOINT
+      *    Lee el checkpoint de un lote anterior, si existe.
+      *****************************************************************
+       9510-LEER-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-SOLICITADA.
+           MOVE ZERO TO CHECKPOINT-COMPLETADA.
+           MOVE SPACES TO CHECKPOINT-FECHA-PERIODO.
+           SET CHECKPOINT-NO-EXISTE TO TRUE.
+           OPEN INPUT ARCHIVO-CHECKPOINT.
+           IF FS-CHECKPOINT = "00"
+               READ ARCHIVO-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-CANTIDAD-SOLICITADA TO
+                           CHECKPOINT-SOLICITADA
+                       MOVE CP-CANTIDAD-COMPLETADA TO
+                           CHECKPOINT-COMPLETADA
+                       MOVE CP-FECHA-PERIODO TO
+                           CHECKPOINT-FECHA-PERIODO
+                       SET CHECKPOINT-EXISTE TO TRUE
+               END-READ
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF.
+       9510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9999-SALIR
+      *****************************************************************
+       9999-SALIR.
            CLOSE ARCHIVO-NOMINA.
            DISPLAY "========SALIENDO DEL PROGRAMA....=======".
            STOP RUN.
+       9999-EXIT.
+           EXIT.
+
        END PROGRAM Nomina.
